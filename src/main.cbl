@@ -6,148 +6,704 @@
        SPECIAL-NAMES.
            CONSOLE IS DISPLAY-DEVICE.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATRIX-INPUT-FILE ASSIGN TO "MATRIXIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS MATRIX-FILE-STATUS.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TRANSACTION-FILE-STATUS.
+           SELECT RUN-REPORT-FILE ASSIGN TO "RUNRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RUN-REPORT-STATUS.
+           SELECT SORT-HISTORY-FILE ASSIGN TO "SORTHIST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SORT-HISTORY-STATUS.
+           SELECT EXTRACT-FILE ASSIGN TO "EXTRACT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS EXTRACT-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO "CTLPARM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CONTROL-FILE-STATUS.
+           SELECT PHASE-CHECKPOINT-FILE ASSIGN TO "PHCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PHASE-CKPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  MATRIX-INPUT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  MATRIX-INPUT-RECORD.
+           05  MI-MATRIX-A-VALUES.
+               10  MI-A-VALUE OCCURS 9 TIMES PIC S9(4)V99.
+           05  MI-MATRIX-B-VALUES.
+               10  MI-B-VALUE OCCURS 9 TIMES PIC S9(4)V99.
+
+       FD  TRANSACTION-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  TRANSACTION-RECORD.
+           05  TR-AMOUNT           PIC S9(9)V99.
+
+       FD  RUN-REPORT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  RUN-REPORT-RECORD       PIC X(80).
+
+       FD  SORT-HISTORY-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  SORT-HISTORY-RECORD.
+           05  SH-RUN-TIMESTAMP    PIC X(21).
+           05  SH-ALGORITHM-NAME   PIC X(10).
+           05  SH-COMPARISONS      PIC 9(10).
+           05  SH-SWAPS            PIC 9(10).
+           05  SH-SORT-TIME        PIC 9(18).
+
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  EXTRACT-RECORD.
+           05  EX-RECORD-TYPE      PIC X(01).
+               88  EX-PARALLEL-REC     VALUE "P".
+               88  EX-SORT-REC         VALUE "S".
+           05  EX-INDEX            PIC 9(04).
+           05  EX-VALUE            PIC S9(9)V99.
+
+       FD  PHASE-CHECKPOINT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  PHASE-CHECKPOINT-RECORD.
+           05  PC-LAST-PHASE-DONE  PIC 9(01).
+
+       FD  CONTROL-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CONTROL-RECORD.
+           05  CP-RUN-PARALLEL-MAP     PIC 9(01).
+           05  CP-RUN-PARALLEL-REDUCE  PIC 9(01).
+           05  CP-RUN-PARALLEL-FILTER  PIC 9(01).
+           05  CP-THREAD-COUNT         PIC 9(02).
+           05  CP-RUN-QUICKSORT        PIC 9(01).
+           05  CP-RUN-HEAPSORT         PIC 9(01).
+           05  CP-RUN-MERGESORT        PIC 9(01).
+           05  CP-RUN-TIMSORT          PIC 9(01).
+           05  CP-RUN-FFT              PIC 9(01).
+           05  CP-RUN-STATS            PIC 9(01).
+           05  CP-RUN-SERIES           PIC 9(01).
+           05  CP-RUN-BATCH            PIC 9(01).
+           05  CP-SEED-MODE            PIC 9(01).
+           05  CP-SEED-VALUE           PIC 9(08).
+
        WORKING-STORAGE SECTION.
+       01  FILE-SWITCHES.
+           05  MATRIX-FILE-STATUS      PIC X(02) VALUE SPACES.
+           05  MATRIX-INPUT-FLAG       PIC 9(01) VALUE 0.
+               88  MATRIX-INPUT-OPEN     VALUE 1.
+               88  MATRIX-INPUT-CLOSED   VALUE 0.
+           05  MATRIX-EOF-FLAG         PIC 9(01) VALUE 0.
+               88  MATRIX-EOF             VALUE 1.
+               88  MATRIX-NOT-EOF         VALUE 0.
+           05  TRANSACTION-FILE-STATUS PIC X(02) VALUE SPACES.
+           05  TRANSACTION-EOF-FLAG    PIC 9(01) VALUE 0.
+               88  TRANSACTION-EOF        VALUE 1.
+               88  TRANSACTION-NOT-EOF    VALUE 0.
+           05  TRANSACTION-INPUT-FLAG  PIC 9(01) VALUE 0.
+               88  TRANSACTION-INPUT-OPEN   VALUE 1.
+               88  TRANSACTION-INPUT-CLOSED VALUE 0.
+           05  RUN-REPORT-STATUS       PIC X(02) VALUE SPACES.
+           05  SORT-HISTORY-STATUS     PIC X(02) VALUE SPACES.
+           05  EXTRACT-STATUS          PIC X(02) VALUE SPACES.
+           05  CONTROL-FILE-STATUS     PIC X(02) VALUE SPACES.
+           05  PHASE-CKPT-STATUS       PIC X(02) VALUE SPACES.
+
+       01  PHASE-RESTART-VARS.
+           05  LAST-PHASE-DONE         PIC 9(01) VALUE 0.
+               88  NO-PHASE-DONE            VALUE 0.
+               88  MATRIX-PHASE-DONE        VALUE 1.
+               88  PARALLEL-PHASE-DONE      VALUE 2.
+               88  SORT-PHASE-DONE          VALUE 3.
+               88  COMPUTE-PHASE-DONE       VALUE 4.
+
+       01 CONTROL-PARAMS.
+          05 CTL-RUN-PARALLEL-MAP     PIC 9(1) VALUE 1.
+          05 CTL-RUN-PARALLEL-REDUCE  PIC 9(1) VALUE 1.
+          05 CTL-RUN-PARALLEL-FILTER  PIC 9(1) VALUE 1.
+          05 CTL-THREAD-COUNT         PIC 9(2) VALUE 4.
+          05 CTL-RUN-QUICKSORT        PIC 9(1) VALUE 1.
+          05 CTL-RUN-HEAPSORT         PIC 9(1) VALUE 1.
+          05 CTL-RUN-MERGESORT        PIC 9(1) VALUE 1.
+          05 CTL-RUN-TIMSORT          PIC 9(1) VALUE 1.
+          05 CTL-RUN-FFT              PIC 9(1) VALUE 1.
+          05 CTL-RUN-STATS            PIC 9(1) VALUE 1.
+          05 CTL-RUN-SERIES           PIC 9(1) VALUE 1.
+          05 CTL-RUN-BATCH            PIC 9(1) VALUE 1.
+          05 CTL-SEED-MODE            PIC 9(1) VALUE 0.
+          05 CTL-SEED-VALUE           PIC 9(8) VALUE 0.
+
+       01 REPORT-VARS.
+          05 REPORT-LINE     PIC X(80) VALUE SPACES.
+          05 RUN-TIMESTAMP   PIC X(21) VALUE SPACES.
+
        01 MATRIX-VARS.
+          05 MATRIX-DIMENSION PIC 9(2) VALUE 3.
           05 MATRIX-A.
-             10 ROW OCCURS 3 TIMES.
-                15 COL OCCURS 3 TIMES PIC S9(4)V99.
+             10 A-ROW OCCURS 3 TIMES.
+                15 A-COL OCCURS 3 TIMES PIC S9(9)V9(4) COMP-3.
           05 MATRIX-B.
-             10 ROW OCCURS 3 TIMES.
-                15 COL OCCURS 3 TIMES PIC S9(4)V99.
+             10 B-ROW OCCURS 3 TIMES.
+                15 B-COL OCCURS 3 TIMES PIC S9(9)V9(4) COMP-3.
           05 RESULT-MATRIX.
-             10 ROW OCCURS 3 TIMES.
-                15 COL OCCURS 3 TIMES PIC S9(4)V99.
-       
+             10 R-ROW OCCURS 3 TIMES.
+                15 R-COL OCCURS 3 TIMES PIC S9(9)V9(4) COMP-3.
+          05 ADJOINT-MATRIX.
+             10 AJ-ROW OCCURS 3 TIMES.
+                15 AJ-COL OCCURS 3 TIMES PIC S9(9)V9(4) COMP-3.
+          05 INVERSE-MATRIX.
+             10 N-ROW OCCURS 3 TIMES.
+                15 N-COL OCCURS 3 TIMES PIC S9(4)V9(6).
+          05 MATRIX-SINGULAR-FLAG PIC 9(1) VALUE 0.
+             88 MATRIX-IS-SINGULAR   VALUE 1.
+             88 MATRIX-NOT-SINGULAR  VALUE 0.
+          05 MATRIX-PAIR-COUNT PIC 9(4) VALUE 0.
+          05 DISP-R-VAL        PIC -(9)9.9999.
+          05 DISP-N-VAL        PIC -(4)9.999999.
+
        01 PARALLEL-VARS.
           05 PARALLEL-DATA    OCCURS 1000 TIMES PIC S9(9)V99.
           05 PARALLEL-RESULT  OCCURS 1000 TIMES PIC S9(9)V99.
-          05 PARALLEL-PARAMS.
-             10 OP-TYPE       PIC 9(1).
-             10 DATA-SIZE     PIC 9(4).
           05 PARALLEL-COUNT   PIC 9(4) VALUE 1000.
 
+       COPY "parparm.cpy".
+
        01 SORT-VARS.
-          05 SORT-DATA       OCCURS 1000 TIMES PIC S9(9)V99.
-          05 SORT-PARAMS.
-             10 ALGORITHM    PIC 9(1).
-             10 DATA-SIZE    PIC 9(4).
-          05 SORT-METRICS.
-             10 COMPARISONS  PIC 9(10).
-             10 SWAPS       PIC 9(10).
-             10 SORT-TIME   PIC 9(18).
+          05 SORT-DATA          OCCURS 1000 TIMES PIC S9(9)V99.
+          05 ORIGINAL-SORT-DATA OCCURS 1000 TIMES PIC S9(9)V99.
+          05 SORT-REPORT-COUNT PIC 9(1) VALUE 0.
+          05 CURRENT-ALGORITHM-NAME PIC X(10).
+          05 SORT-REPORT.
+             10 SORT-REPORT-ROW OCCURS 4 TIMES.
+                15 SR-ALGORITHM-NAME PIC X(10).
+                15 SR-COMPARISONS    PIC 9(10).
+                15 SR-SWAPS          PIC 9(10).
+                15 SR-SORT-TIME      PIC 9(18).
+
+       COPY "sortparm.cpy".
+       COPY "sortmetr.cpy".
 
        01 COMPUTE-VARS.
           05 INPUT-VAL      PIC S9(4)V99.
           05 OPERATION      PIC 9(1).
           05 RESULT-VAL     PIC S9(8)V99.
-          05 PI             PIC 9(3)V9(14) VALUE 3.14159265358979.
-          05 TEMP-SUM       PIC S9(8)V99 VALUE 0.
-          05 DETERMINANT    PIC S9(8)V99 VALUE 0.
+          05 TEMP-SUM       PIC S9(18)V9(4) COMP-3 VALUE 0.
+          05 DETERMINANT    PIC S9(12)V9(4) VALUE 0.
+          05 STATS-COUNT    PIC 9(4) VALUE 1000.
+          05 BATCH-INPUT        OCCURS 1000 TIMES PIC S9(4)V99.
+          05 BATCH-OUTPUT       OCCURS 1000 TIMES PIC S9(8)V99.
+
+       COPY "depthcns.cpy".
+       COPY "statres.cpy".
+       COPY "bchctrl.cpy".
+
+       01 DISPLAY-EDIT-VARS.
+          05 EDIT-DETERMINANT      PIC -(12)9.9999.
+          05 EDIT-PARALLEL-RESULT  PIC -(9)9.99.
+          05 EDIT-STATS-MEAN       PIC -(8)9.9999.
+          05 EDIT-STATS-VARIANCE   PIC -(8)9.9999.
+          05 EDIT-STATS-STD-DEV    PIC -(8)9.9999.
+          05 EDIT-STATS-MINIMUM    PIC -(9)9.99.
+          05 EDIT-STATS-MAXIMUM    PIC -(9)9.99.
+          05 EDIT-RESULT-VAL       PIC -(8)9.99.
+          05 EDIT-BATCH-OUTPUT     PIC -(8)9.99.
 
        01 COUNTERS.
           05 I              PIC 9(4) VALUE 1.
           05 J              PIC 9(4) VALUE 1.
           05 K              PIC 9(4) VALUE 1.
 
+       01 AUDIT-VARS.
+          05 AUDIT-PROG           PIC X(20) VALUE "DEPTH-MAIN".
+          05 AUDIT-OPER           PIC X(20) VALUE "RUN-COMPLETE".
+          05 AUDIT-DETAIL-LINE    PIC X(40) VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "DEPTH - Advanced COBOL Computations"
-           DISPLAY "=================================="
+           MOVE FUNCTION CURRENT-DATE TO RUN-TIMESTAMP
+           PERFORM READ-CONTROL-PARAMS
+           OPEN EXTEND RUN-REPORT-FILE
+           IF RUN-REPORT-STATUS = "35"
+               OPEN OUTPUT RUN-REPORT-FILE
+           END-IF
+           OPEN EXTEND EXTRACT-FILE
+           IF EXTRACT-STATUS = "35"
+               OPEN OUTPUT EXTRACT-FILE
+           END-IF
+           PERFORM LOAD-PHASE-CHECKPOINT
+           MOVE "DEPTH - Advanced COBOL Computations" TO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           STRING "RUN DATE/TIME: " RUN-TIMESTAMP
+               DELIMITED BY SIZE INTO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE "==================================" TO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
            PERFORM INITIALIZE-DATA
-           PERFORM MATRIX-OPERATIONS
-           PERFORM PARALLEL-PROCESSING
-           PERFORM SORTING-DEMONSTRATION
-           PERFORM COMPLEX-COMPUTATIONS
+           IF LAST-PHASE-DONE < 1
+               PERFORM MATRIX-OPERATIONS
+               MOVE 1 TO LAST-PHASE-DONE
+               PERFORM SAVE-PHASE-CHECKPOINT
+           END-IF
+           IF LAST-PHASE-DONE < 2
+               PERFORM PARALLEL-PROCESSING
+               MOVE 2 TO LAST-PHASE-DONE
+               PERFORM SAVE-PHASE-CHECKPOINT
+           END-IF
+           IF LAST-PHASE-DONE < 3
+               PERFORM SORTING-DEMONSTRATION
+               MOVE 3 TO LAST-PHASE-DONE
+               PERFORM SAVE-PHASE-CHECKPOINT
+           END-IF
+           IF LAST-PHASE-DONE < 4
+               PERFORM COMPLEX-COMPUTATIONS
+               MOVE 4 TO LAST-PHASE-DONE
+               PERFORM SAVE-PHASE-CHECKPOINT
+           END-IF
+           PERFORM CLEAR-PHASE-CHECKPOINT
+           MOVE SPACES TO AUDIT-DETAIL-LINE
+           STRING "MATRIX-PAIRS=" MATRIX-PAIR-COUNT
+               DELIMITED BY SIZE INTO AUDIT-DETAIL-LINE
+           CALL "AUDIT-LOGGER" USING AUDIT-PROG AUDIT-OPER
+               AUDIT-DETAIL-LINE
+           CLOSE RUN-REPORT-FILE
+           CLOSE EXTRACT-FILE
            STOP RUN.
 
+       WRITE-REPORT-LINE.
+           DISPLAY REPORT-LINE
+           MOVE REPORT-LINE TO RUN-REPORT-RECORD
+           WRITE RUN-REPORT-RECORD
+           MOVE SPACES TO REPORT-LINE.
+
+       READ-CONTROL-PARAMS.
+           OPEN INPUT CONTROL-FILE
+           IF CONTROL-FILE-STATUS = "00"
+               READ CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CP-RUN-PARALLEL-MAP
+                           TO CTL-RUN-PARALLEL-MAP
+                       MOVE CP-RUN-PARALLEL-REDUCE
+                           TO CTL-RUN-PARALLEL-REDUCE
+                       MOVE CP-RUN-PARALLEL-FILTER
+                           TO CTL-RUN-PARALLEL-FILTER
+                       MOVE CP-THREAD-COUNT TO CTL-THREAD-COUNT
+                       MOVE CP-RUN-QUICKSORT TO CTL-RUN-QUICKSORT
+                       MOVE CP-RUN-HEAPSORT TO CTL-RUN-HEAPSORT
+                       MOVE CP-RUN-MERGESORT TO CTL-RUN-MERGESORT
+                       MOVE CP-RUN-TIMSORT TO CTL-RUN-TIMSORT
+                       MOVE CP-RUN-FFT TO CTL-RUN-FFT
+                       MOVE CP-RUN-STATS TO CTL-RUN-STATS
+                       MOVE CP-RUN-SERIES TO CTL-RUN-SERIES
+                       MOVE CP-RUN-BATCH TO CTL-RUN-BATCH
+                       MOVE CP-SEED-MODE TO CTL-SEED-MODE
+                       MOVE CP-SEED-VALUE TO CTL-SEED-VALUE
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
+
+       LOAD-PHASE-CHECKPOINT.
+           MOVE 0 TO LAST-PHASE-DONE
+           OPEN INPUT PHASE-CHECKPOINT-FILE
+           IF PHASE-CKPT-STATUS = "00"
+               READ PHASE-CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PC-LAST-PHASE-DONE TO LAST-PHASE-DONE
+               END-READ
+               CLOSE PHASE-CHECKPOINT-FILE
+           END-IF.
+
+       SAVE-PHASE-CHECKPOINT.
+           MOVE LAST-PHASE-DONE TO PC-LAST-PHASE-DONE
+           OPEN OUTPUT PHASE-CHECKPOINT-FILE
+           WRITE PHASE-CHECKPOINT-RECORD
+           CLOSE PHASE-CHECKPOINT-FILE.
+
+       CLEAR-PHASE-CHECKPOINT.
+           MOVE 0 TO PC-LAST-PHASE-DONE
+           OPEN OUTPUT PHASE-CHECKPOINT-FILE
+           WRITE PHASE-CHECKPOINT-RECORD
+           CLOSE PHASE-CHECKPOINT-FILE.
+
        INITIALIZE-DATA.
+           OPEN INPUT TRANSACTION-FILE
+           IF TRANSACTION-FILE-STATUS = "00"
+               SET TRANSACTION-INPUT-OPEN TO TRUE
+               PERFORM LOAD-DATA-FROM-TRANSACTIONS
+               CLOSE TRANSACTION-FILE
+           ELSE
+               PERFORM LOAD-DATA-FROM-RANDOM
+           END-IF
+           PERFORM INITIALIZE-MATRICES.
+
+       LOAD-DATA-FROM-TRANSACTIONS.
+           SET TRANSACTION-NOT-EOF TO TRUE
+           MOVE 0 TO PARALLEL-COUNT
+           PERFORM VARYING I FROM 1 BY 1
+           UNTIL I > 1000 OR TRANSACTION-EOF
+               READ TRANSACTION-FILE
+                   AT END SET TRANSACTION-EOF TO TRUE
+                   NOT AT END
+                       MOVE TR-AMOUNT TO PARALLEL-DATA(I)
+                       MOVE TR-AMOUNT TO SORT-DATA(I)
+                       MOVE I TO PARALLEL-COUNT
+               END-READ
+           END-PERFORM
+           IF PARALLEL-COUNT < 1000
+               COMPUTE K = PARALLEL-COUNT + 1
+               PERFORM VARYING I FROM K BY 1 UNTIL I > 1000
+                   MOVE 0 TO PARALLEL-DATA(I)
+                   MOVE 0 TO SORT-DATA(I)
+               END-PERFORM
+           END-IF.
+
+       LOAD-DATA-FROM-RANDOM.
+           MOVE 1000 TO PARALLEL-COUNT
+           IF CTL-SEED-MODE = 1
+               COMPUTE K = FUNCTION RANDOM(CTL-SEED-VALUE)
+           END-IF
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 1000
-               COMPUTE PARALLEL-DATA(I) = 
+               COMPUTE PARALLEL-DATA(I) =
                    FUNCTION RANDOM * 100
-               COMPUTE SORT-DATA(I) = 
+               COMPUTE SORT-DATA(I) =
                    FUNCTION RANDOM * 1000 - 500
-           END-PERFORM
-           PERFORM INITIALIZE-MATRICES.
+           END-PERFORM.
 
        INITIALIZE-MATRICES.
-           MOVE 2.00 TO MATRIX-A(1,1)
-           MOVE 3.00 TO MATRIX-A(1,2)
-           MOVE 1.00 TO MATRIX-A(1,3)
-           MOVE 4.00 TO MATRIX-A(2,1)
-           MOVE 0.00 TO MATRIX-A(2,2)
-           MOVE 1.00 TO MATRIX-A(2,3)
-           MOVE 2.00 TO MATRIX-A(3,1)
-           MOVE 1.00 TO MATRIX-A(3,2)
-           MOVE 3.00 TO MATRIX-A(3,3)
-
-           MOVE 1.00 TO MATRIX-B(1,1)
-           MOVE 2.00 TO MATRIX-B(1,2)
-           MOVE 1.00 TO MATRIX-B(1,3)
-           MOVE 0.00 TO MATRIX-B(2,1)
-           MOVE 3.00 TO MATRIX-B(2,2)
-           MOVE 2.00 TO MATRIX-B(2,3)
-           MOVE 2.00 TO MATRIX-B(3,1)
-           MOVE 1.00 TO MATRIX-B(3,2)
-           MOVE 0.00 TO MATRIX-B(3,3).
+           OPEN INPUT MATRIX-INPUT-FILE
+           IF MATRIX-FILE-STATUS = "00"
+               SET MATRIX-INPUT-OPEN TO TRUE
+           ELSE
+               SET MATRIX-INPUT-CLOSED TO TRUE
+           END-IF.
+
+       LOAD-MATRICES-FROM-FILE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
+                   COMPUTE K = ((I - 1) * 3) + J
+                   MOVE MI-A-VALUE(K) TO A-COL(I,J)
+                   MOVE MI-B-VALUE(K) TO B-COL(I,J)
+               END-PERFORM
+           END-PERFORM.
+
+       LOAD-DEFAULT-MATRICES.
+           MOVE 2.00 TO A-COL(1,1)
+           MOVE 3.00 TO A-COL(1,2)
+           MOVE 1.00 TO A-COL(1,3)
+           MOVE 4.00 TO A-COL(2,1)
+           MOVE 0.00 TO A-COL(2,2)
+           MOVE 1.00 TO A-COL(2,3)
+           MOVE 2.00 TO A-COL(3,1)
+           MOVE 1.00 TO A-COL(3,2)
+           MOVE 3.00 TO A-COL(3,3)
+
+           MOVE 1.00 TO B-COL(1,1)
+           MOVE 2.00 TO B-COL(1,2)
+           MOVE 1.00 TO B-COL(1,3)
+           MOVE 0.00 TO B-COL(2,1)
+           MOVE 3.00 TO B-COL(2,2)
+           MOVE 2.00 TO B-COL(2,3)
+           MOVE 2.00 TO B-COL(3,1)
+           MOVE 1.00 TO B-COL(3,2)
+           MOVE 0.00 TO B-COL(3,3).
 
        MATRIX-OPERATIONS.
-           DISPLAY "Performing Matrix Operations..."
-           CALL "MATRIX-OPERATIONS" 
-               USING MATRIX-A RESULT-MATRIX
-           DISPLAY "Matrix Adjoint Calculated"
+           MOVE "Performing Matrix Operations..." TO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE 0 TO MATRIX-PAIR-COUNT
+           IF MATRIX-INPUT-OPEN
+               SET MATRIX-NOT-EOF TO TRUE
+               PERFORM UNTIL MATRIX-EOF
+                   READ MATRIX-INPUT-FILE
+                       AT END
+                           SET MATRIX-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO MATRIX-PAIR-COUNT
+                           PERFORM LOAD-MATRICES-FROM-FILE
+                           PERFORM PROCESS-MATRIX-PAIR
+                   END-READ
+               END-PERFORM
+               CLOSE MATRIX-INPUT-FILE
+           END-IF
+           IF MATRIX-PAIR-COUNT = 0
+               PERFORM LOAD-DEFAULT-MATRICES
+               ADD 1 TO MATRIX-PAIR-COUNT
+               PERFORM PROCESS-MATRIX-PAIR
+           END-IF.
+
+       PROCESS-MATRIX-PAIR.
+           STRING "Matrix Pair " MATRIX-PAIR-COUNT " of Batch:"
+               DELIMITED BY SIZE INTO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           CALL "MATRIX-OPERATIONS"
+               USING MATRIX-DIMENSION MATRIX-A RESULT-MATRIX
+                     DETERMINANT MATRIX-SINGULAR-FLAG
+           PERFORM SAVE-ADJOINT-MATRIX
+           MOVE "Matrix Adjoint Calculated" TO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
            PERFORM DISPLAY-MATRIX
            PERFORM MATRIX-MULTIPLICATION
-           DISPLAY "Matrix Multiplication Complete"
-           PERFORM CALCULATE-DETERMINANT.
+           MOVE "Matrix Multiplication Complete" TO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           PERFORM CALCULATE-DETERMINANT
+           PERFORM CALCULATE-INVERSE.
 
        PARALLEL-PROCESSING.
-           DISPLAY "Demonstrating Parallel Processing..."
-           MOVE 1 TO OP-TYPE
-           MOVE 1000 TO DATA-SIZE
+           MOVE "Demonstrating Parallel Processing..." TO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE 1000 TO DATA-SIZE OF INPUT-PARAMS
+           MOVE CTL-THREAD-COUNT TO THREAD-COUNT
+           IF CTL-RUN-PARALLEL-MAP = 1
+               PERFORM RUN-PARALLEL-MAP
+           END-IF
+           IF CTL-RUN-PARALLEL-REDUCE = 1
+               PERFORM RUN-PARALLEL-REDUCE
+           END-IF
+           IF CTL-RUN-PARALLEL-FILTER = 1
+               PERFORM RUN-PARALLEL-FILTER
+           END-IF.
+
+       RUN-PARALLEL-MAP.
+           MOVE 1 TO OPERATION-TYPE
            CALL "PARALLEL-OPERATIONS"
-               USING PARALLEL-PARAMS PARALLEL-DATA 
+               USING INPUT-PARAMS PARALLEL-DATA
                      PARALLEL-RESULT
-           DISPLAY "Parallel Map Operation Complete"
-           MOVE 2 TO OP-TYPE
+           MOVE "Parallel Map Operation Complete" TO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE.
+
+       RUN-PARALLEL-REDUCE.
+           MOVE 2 TO OPERATION-TYPE
+           CALL "PARALLEL-OPERATIONS"
+               USING INPUT-PARAMS PARALLEL-DATA
+                     PARALLEL-RESULT
+           MOVE "Parallel Reduce Operation Complete" TO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE PARALLEL-RESULT(1) TO EDIT-PARALLEL-RESULT
+           STRING "Result: " EDIT-PARALLEL-RESULT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE.
+
+       RUN-PARALLEL-FILTER.
+           MOVE 3 TO OPERATION-TYPE
            CALL "PARALLEL-OPERATIONS"
-               USING PARALLEL-PARAMS PARALLEL-DATA 
+               USING INPUT-PARAMS PARALLEL-DATA
                      PARALLEL-RESULT
-           DISPLAY "Parallel Reduce Operation Complete"
-           DISPLAY "Result: " PARALLEL-RESULT(1).
+           MOVE "Parallel Filter Operation Complete" TO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           STRING "Filtered Count: " FILTERED-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           PERFORM WRITE-PARALLEL-EXTRACT.
+
+       WRITE-PARALLEL-EXTRACT.
+           SET EX-PARALLEL-REC TO TRUE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > FILTERED-COUNT
+               MOVE I TO EX-INDEX
+               MOVE PARALLEL-RESULT(I) TO EX-VALUE
+               WRITE EXTRACT-RECORD
+           END-PERFORM.
 
        SORTING-DEMONSTRATION.
-           DISPLAY "Demonstrating Advanced Sorting Algorithms..."
-           MOVE 1000 TO DATA-SIZE
-           
-           MOVE 1 TO ALGORITHM
-           CALL "ADVANCED-SORTING"
-               USING SORT-PARAMS SORT-METRICS
-           DISPLAY "Quicksort Performance:"
-           DISPLAY "Comparisons: " COMPARISONS
-           DISPLAY "Swaps: " SWAPS
-           DISPLAY "Time: " SORT-TIME " ms"
-           
-           MOVE 2 TO ALGORITHM
+           MOVE "Demonstrating Advanced Sorting Algorithms..."
+               TO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE 1000 TO ARRAY-SIZE OF SORT-PARAMS
+           MOVE SORT-DATA TO ORIGINAL-SORT-DATA
+           MOVE 0 TO SORT-REPORT-COUNT
+
+           IF CTL-RUN-QUICKSORT = 1
+               MOVE 1 TO ALGORITHM-TYPE
+               MOVE "QUICKSORT" TO CURRENT-ALGORITHM-NAME
+               PERFORM RUN-SORT-ALGORITHM
+           END-IF
+           IF CTL-RUN-HEAPSORT = 1
+               MOVE 2 TO ALGORITHM-TYPE
+               MOVE "HEAPSORT" TO CURRENT-ALGORITHM-NAME
+               PERFORM RUN-SORT-ALGORITHM
+           END-IF
+           IF CTL-RUN-MERGESORT = 1
+               MOVE 3 TO ALGORITHM-TYPE
+               MOVE "MERGESORT" TO CURRENT-ALGORITHM-NAME
+               PERFORM RUN-SORT-ALGORITHM
+           END-IF
+           IF CTL-RUN-TIMSORT = 1
+               MOVE 4 TO ALGORITHM-TYPE
+               MOVE "TIMSORT" TO CURRENT-ALGORITHM-NAME
+               PERFORM RUN-SORT-ALGORITHM
+           END-IF
+
+           PERFORM DISPLAY-SORT-REPORT
+           PERFORM APPEND-SORT-HISTORY
+           PERFORM WRITE-SORT-EXTRACT.
+
+       RUN-SORT-ALGORITHM.
+           MOVE ORIGINAL-SORT-DATA TO SORT-DATA
            CALL "ADVANCED-SORTING"
-               USING SORT-PARAMS SORT-METRICS
-           DISPLAY "Heapsort Performance:"
-           DISPLAY "Comparisons: " COMPARISONS
-           DISPLAY "Swaps: " SWAPS
-           DISPLAY "Time: " SORT-TIME " ms".
+               USING SORT-PARAMS SORT-DATA OUTPUT-METRICS
+           STRING CURRENT-ALGORITHM-NAME " Performance:"
+               DELIMITED BY SIZE INTO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           STRING "Comparisons: " COMP-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           STRING "Swaps: " SWAP-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           STRING "Time: " SORT-TIME " ms" DELIMITED BY SIZE
+               INTO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           ADD 1 TO SORT-REPORT-COUNT
+           MOVE CURRENT-ALGORITHM-NAME
+               TO SR-ALGORITHM-NAME(SORT-REPORT-COUNT)
+           MOVE COMP-COUNT TO SR-COMPARISONS(SORT-REPORT-COUNT)
+           MOVE SWAP-COUNT TO SR-SWAPS(SORT-REPORT-COUNT)
+           MOVE SORT-TIME TO SR-SORT-TIME(SORT-REPORT-COUNT).
+
+       WRITE-SORT-EXTRACT.
+           SET EX-SORT-REC TO TRUE
+           PERFORM VARYING I FROM 1 BY 1
+           UNTIL I > ARRAY-SIZE OF SORT-PARAMS
+               MOVE I TO EX-INDEX
+               MOVE SORT-DATA(I) TO EX-VALUE
+               WRITE EXTRACT-RECORD
+           END-PERFORM.
+
+       APPEND-SORT-HISTORY.
+           OPEN EXTEND SORT-HISTORY-FILE
+           IF SORT-HISTORY-STATUS = "35"
+               OPEN OUTPUT SORT-HISTORY-FILE
+           END-IF
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SORT-REPORT-COUNT
+               MOVE RUN-TIMESTAMP TO SH-RUN-TIMESTAMP
+               MOVE SR-ALGORITHM-NAME(I) TO SH-ALGORITHM-NAME
+               MOVE SR-COMPARISONS(I) TO SH-COMPARISONS
+               MOVE SR-SWAPS(I) TO SH-SWAPS
+               MOVE SR-SORT-TIME(I) TO SH-SORT-TIME
+               WRITE SORT-HISTORY-RECORD
+           END-PERFORM
+           CLOSE SORT-HISTORY-FILE.
+
+       DISPLAY-SORT-REPORT.
+           MOVE "----- Sort Algorithm Performance Report -----"
+               TO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SORT-REPORT-COUNT
+               STRING SR-ALGORITHM-NAME(I)
+                   ": comparisons=" SR-COMPARISONS(I)
+                   " swaps=" SR-SWAPS(I)
+                   " time=" SR-SORT-TIME(I)
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               PERFORM WRITE-REPORT-LINE
+           END-PERFORM.
 
        COMPLEX-COMPUTATIONS.
-           DISPLAY "Performing Complex Computations..."
+           MOVE "Performing Complex Computations..." TO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           IF CTL-RUN-FFT = 1
+               PERFORM RUN-FFT-COMPUTATION
+           END-IF
+           IF CTL-RUN-STATS = 1
+               PERFORM RUN-STATS-COMPUTATION
+           END-IF
+           IF CTL-RUN-SERIES = 1
+               PERFORM RUN-SERIES-COMPUTATION
+           END-IF
+           IF CTL-RUN-BATCH = 1
+               PERFORM BATCH-COMPLEX-COMPUTATIONS
+           END-IF.
+
+       RUN-FFT-COMPUTATION.
            MOVE 2.5 TO INPUT-VAL
            MOVE 1 TO OPERATION
            CALL "COMPLEX-COMPUTATIONS"
                USING INPUT-VAL OPERATION RESULT-VAL
-           DISPLAY "FFT Result: " RESULT-VAL
-           
+                     PARALLEL-DATA STATS-COUNT STATS-RESULT
+                     BATCH-CONTROL BATCH-INPUT BATCH-OUTPUT
+           MOVE RESULT-VAL TO EDIT-RESULT-VAL
+           STRING "FFT Result: " EDIT-RESULT-VAL DELIMITED BY SIZE
+               INTO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE.
+
+       RUN-STATS-COMPUTATION.
+           MOVE 2 TO OPERATION
+           CALL "COMPLEX-COMPUTATIONS"
+               USING INPUT-VAL OPERATION RESULT-VAL
+                     PARALLEL-DATA STATS-COUNT STATS-RESULT
+                     BATCH-CONTROL BATCH-INPUT BATCH-OUTPUT
+           MOVE "Statistical Analysis of Parallel Data:" TO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE STATS-MEAN TO EDIT-STATS-MEAN
+           STRING "Mean: " EDIT-STATS-MEAN DELIMITED BY SIZE
+               INTO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE STATS-VARIANCE TO EDIT-STATS-VARIANCE
+           STRING "Variance: " EDIT-STATS-VARIANCE DELIMITED BY SIZE
+               INTO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE STATS-STD-DEV TO EDIT-STATS-STD-DEV
+           STRING "Std Deviation: " EDIT-STATS-STD-DEV DELIMITED BY SIZE
+               INTO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE STATS-MINIMUM TO EDIT-STATS-MINIMUM
+           STRING "Minimum: " EDIT-STATS-MINIMUM DELIMITED BY SIZE
+               INTO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE STATS-MAXIMUM TO EDIT-STATS-MAXIMUM
+           STRING "Maximum: " EDIT-STATS-MAXIMUM DELIMITED BY SIZE
+               INTO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE.
+
+       RUN-SERIES-COMPUTATION.
            MOVE 3 TO OPERATION
            CALL "COMPLEX-COMPUTATIONS"
                USING INPUT-VAL OPERATION RESULT-VAL
-           DISPLAY "Taylor Series Result: " RESULT-VAL.
+                     PARALLEL-DATA STATS-COUNT STATS-RESULT
+                     BATCH-CONTROL BATCH-INPUT BATCH-OUTPUT
+           MOVE RESULT-VAL TO EDIT-RESULT-VAL
+           STRING "Taylor Series Result: " EDIT-RESULT-VAL
+               DELIMITED BY SIZE INTO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE.
+
+       BATCH-COMPLEX-COMPUTATIONS.
+           MOVE 1 TO BATCH-MODE-FLAG
+           MOVE 5 TO BATCH-COUNT
+           MOVE 1 TO OPERATION
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > BATCH-COUNT
+               MOVE PARALLEL-DATA(I) TO BATCH-INPUT(I)
+           END-PERFORM
+           CALL "COMPLEX-COMPUTATIONS"
+               USING INPUT-VAL OPERATION RESULT-VAL
+                     PARALLEL-DATA STATS-COUNT STATS-RESULT
+                     BATCH-CONTROL BATCH-INPUT BATCH-OUTPUT
+           MOVE "Batch FFT Results:" TO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > BATCH-COUNT
+               MOVE BATCH-OUTPUT(I) TO EDIT-BATCH-OUTPUT
+               STRING "Batch(" I "): " EDIT-BATCH-OUTPUT
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               PERFORM WRITE-REPORT-LINE
+           END-PERFORM
+           MOVE 0 TO BATCH-MODE-FLAG.
+
+       SAVE-ADJOINT-MATRIX.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
+                   MOVE R-COL(I,J) TO AJ-COL(I,J)
+               END-PERFORM
+           END-PERFORM.
 
        MATRIX-MULTIPLICATION.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
@@ -155,26 +711,54 @@
                    MOVE 0 TO TEMP-SUM
                    PERFORM VARYING K FROM 1 BY 1 UNTIL K > 3
                        COMPUTE TEMP-SUM = TEMP-SUM + 
-                           (MATRIX-A(I,K) * MATRIX-B(K,J))
+                           (A-COL(I,K) * B-COL(K,J))
                    END-PERFORM
-                   MOVE TEMP-SUM TO RESULT-MATRIX(I,J)
+                   MOVE TEMP-SUM TO R-COL(I,J)
                END-PERFORM
            END-PERFORM.
 
        CALCULATE-DETERMINANT.
-           COMPUTE DETERMINANT = 
-               (MATRIX-A(1,1) * MATRIX-A(2,2) * MATRIX-A(3,3)) +
-               (MATRIX-A(1,2) * MATRIX-A(2,3) * MATRIX-A(3,1)) +
-               (MATRIX-A(1,3) * MATRIX-A(2,1) * MATRIX-A(3,2)) -
-               (MATRIX-A(1,3) * MATRIX-A(2,2) * MATRIX-A(3,1)) -
-               (MATRIX-A(1,1) * MATRIX-A(2,3) * MATRIX-A(3,2)) -
-               (MATRIX-A(1,2) * MATRIX-A(2,1) * MATRIX-A(3,3))
-           DISPLAY "Determinant: " DETERMINANT.
+           MOVE DETERMINANT TO EDIT-DETERMINANT
+           STRING "Determinant: " EDIT-DETERMINANT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           IF MATRIX-IS-SINGULAR
+               MOVE "Matrix is flagged as singular" TO REPORT-LINE
+               PERFORM WRITE-REPORT-LINE
+           END-IF.
+
+       CALCULATE-INVERSE.
+           IF DETERMINANT = 0
+               SET MATRIX-IS-SINGULAR TO TRUE
+               MOVE "Matrix is singular - inverse not defined"
+                   TO REPORT-LINE
+               PERFORM WRITE-REPORT-LINE
+           ELSE
+               SET MATRIX-NOT-SINGULAR TO TRUE
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+                   PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
+                       COMPUTE N-COL(I,J) = AJ-COL(I,J) / DETERMINANT
+                   END-PERFORM
+               END-PERFORM
+               PERFORM DISPLAY-INVERSE
+           END-IF.
+
+       DISPLAY-INVERSE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
+                   MOVE N-COL(I,J) TO DISP-N-VAL
+                   STRING "Inverse(" I "," J "): " DISP-N-VAL
+                       DELIMITED BY SIZE INTO REPORT-LINE
+                   PERFORM WRITE-REPORT-LINE
+               END-PERFORM
+           END-PERFORM.
 
        DISPLAY-MATRIX.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
                PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
-                   DISPLAY "Result(" I "," J "): " 
-                           RESULT-MATRIX(I,J)
+                   MOVE R-COL(I,J) TO DISP-R-VAL
+                   STRING "Result(" I "," J "): " DISP-R-VAL
+                       DELIMITED BY SIZE INTO REPORT-LINE
+                   PERFORM WRITE-REPORT-LINE
                END-PERFORM
-           END-PERFORM.
\ No newline at end of file
+           END-PERFORM.
