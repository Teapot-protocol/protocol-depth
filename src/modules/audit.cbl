@@ -0,0 +1,64 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDIT-LOGGER.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CONSOLE IS DISPLAY-DEVICE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUDIT-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-LOG-RECORD.
+           05  AL-TIMESTAMP        PIC X(21).
+           05  AL-PROGRAM-NAME     PIC X(20).
+           05  AL-OPERATION        PIC X(20).
+           05  AL-DETAIL           PIC X(40).
+           05  AL-CHECKSUM         PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+       01  AUDIT-LOG-STATUS        PIC X(02) VALUE SPACES.
+       01  CHECKSUM-VARS.
+           05  CHECKSUM-TEXT       PIC X(80).
+           05  CHECKSUM-ACCUM      PIC 9(08) VALUE 0.
+           05  CHECKSUM-IDX        PIC 9(03) VALUE 0.
+
+       LINKAGE SECTION.
+       01  AUDIT-PROGRAM-NAME      PIC X(20).
+       01  AUDIT-OPERATION         PIC X(20).
+       01  AUDIT-DETAIL            PIC X(40).
+
+       PROCEDURE DIVISION USING AUDIT-PROGRAM-NAME AUDIT-OPERATION
+                                 AUDIT-DETAIL.
+       MAIN-PROCEDURE.
+           MOVE FUNCTION CURRENT-DATE TO AL-TIMESTAMP
+           MOVE AUDIT-PROGRAM-NAME TO AL-PROGRAM-NAME
+           MOVE AUDIT-OPERATION TO AL-OPERATION
+           MOVE AUDIT-DETAIL TO AL-DETAIL
+           PERFORM COMPUTE-CHECKSUM
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-LOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE
+           GOBACK.
+
+       COMPUTE-CHECKSUM.
+           STRING AL-PROGRAM-NAME AL-OPERATION AL-DETAIL
+               DELIMITED BY SIZE INTO CHECKSUM-TEXT
+           MOVE 0 TO CHECKSUM-ACCUM
+           PERFORM VARYING CHECKSUM-IDX FROM 1 BY 1
+               UNTIL CHECKSUM-IDX > 80
+               ADD FUNCTION ORD(CHECKSUM-TEXT(CHECKSUM-IDX:1))
+                   TO CHECKSUM-ACCUM
+           END-PERFORM
+           COMPUTE AL-CHECKSUM = FUNCTION MOD(CHECKSUM-ACCUM, 99999).
