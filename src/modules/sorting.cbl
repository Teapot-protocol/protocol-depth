@@ -11,9 +11,17 @@
        01 SORT-METRICS.
           05 COMPARISONS    PIC 9(10) VALUE 0.
           05 SWAPS         PIC 9(10) VALUE 0.
-          05 START-TIME    PIC 9(18).
-          05 END-TIME      PIC 9(18).
-          05 ELAPSED-TIME  PIC 9(18).
+          05 START-TIME    PIC 9(9).
+          05 END-TIME      PIC 9(9).
+          05 ELAPSED-TIME  PIC 9(9).
+
+       01 TIME-CAPTURE.
+          05 TIME-STAMP        PIC X(21).
+          05 TIME-HH           PIC 9(2).
+          05 TIME-MM           PIC 9(2).
+          05 TIME-SS           PIC 9(2).
+          05 TIME-HS           PIC 9(2).
+          05 TIME-HUNDREDTHS   PIC 9(9).
 
        01 HEAP-VARS.
           05 HEAP-SIZE     PIC 9(4).
@@ -21,10 +29,12 @@
           05 LEFT-CHILD    PIC 9(4).
           05 RIGHT-CHILD   PIC 9(4).
           05 LARGEST      PIC 9(4).
+          05 HEAP-NODE     PIC 9(4).
 
        01 QUICK-VARS.
           05 PIVOT        PIC S9(9)V99.
           05 PARTITION-IDX PIC 9(4).
+          05 PARTITION-HIGH PIC 9(4).
           05 STACK-SIZE    PIC 9(4) VALUE 1000.
           05 STACK-TOP     PIC 9(4) VALUE 0.
           05 RANGE-STACK   OCCURS 1000 TIMES.
@@ -37,6 +47,19 @@
           05 LEFT-POS      PIC 9(4).
           05 RIGHT-POS     PIC 9(4).
           05 MERGE-POS     PIC 9(4).
+          05 RUN-WIDTH     PIC 9(4).
+          05 STEP-SIZE     PIC 9(4).
+          05 MERGE-LEFT    PIC 9(4).
+          05 MERGE-MID     PIC 9(4).
+          05 MERGE-RIGHT   PIC 9(4).
+
+       01 TIMSORT-VARS.
+          05 RUN-SIZE       PIC 9(4) VALUE 32.
+          05 INS-START      PIC 9(4).
+          05 INS-I          PIC 9(4).
+          05 INS-J          PIC 9(4).
+          05 INS-KEY        PIC S9(9)V99.
+          05 INS-DONE-FLAG  PIC 9(1).
 
        01 COUNTERS.
           05 I            PIC 9(4).
@@ -44,23 +67,27 @@
           05 K            PIC 9(4).
           05 TEMP-VAL     PIC S9(9)V99.
 
+       01 AUDIT-VARS.
+          05 AUDIT-PROG           PIC X(20) VALUE "ADVANCED-SORTING".
+          05 AUDIT-OPER           PIC X(20).
+          05 AUDIT-DETAIL-LINE    PIC X(40) VALUE SPACES.
+
        LINKAGE SECTION.
-       01 SORT-PARAMS.
-          05 ALGORITHM-TYPE PIC 9(1).
-             88 USE-QUICKSORT  VALUE 1.
-             88 USE-HEAPSORT   VALUE 2.
-             88 USE-MERGESORT  VALUE 3.
-             88 USE-TIMSORT    VALUE 4.
-          05 ARRAY-SIZE     PIC 9(4).
-          05 INPUT-ARRAY    OCCURS 1000 TIMES PIC S9(9)V99.
-       01 OUTPUT-METRICS.
-          05 COMP-COUNT     PIC 9(10).
-          05 SWAP-COUNT     PIC 9(10).
-          05 SORT-TIME      PIC 9(18).
-
-       PROCEDURE DIVISION USING SORT-PARAMS OUTPUT-METRICS.
+       COPY "sortparm.cpy".
+       01 INPUT-ARRAY       OCCURS 1000 TIMES PIC S9(9)V99.
+       COPY "sortmetr.cpy".
+
+       PROCEDURE DIVISION USING SORT-PARAMS INPUT-ARRAY OUTPUT-METRICS.
        MAIN-PROCEDURE.
-           MOVE FUNCTION CURRENT-DATE TO START-TIME
+           IF ARRAY-SIZE > 1000
+               DISPLAY "ADVANCED-SORTING: ARRAY-SIZE " ARRAY-SIZE
+                   " EXCEEDS TABLE CAPACITY 1000 - TRUNCATING"
+               MOVE 1000 TO ARRAY-SIZE
+           END-IF
+           MOVE 0 TO COMPARISONS
+           MOVE 0 TO SWAPS
+           PERFORM CAPTURE-CURRENT-TIME
+           MOVE TIME-HUNDREDTHS TO START-TIME
            EVALUATE TRUE
                WHEN USE-QUICKSORT
                    PERFORM QUICKSORT-ENTRY
@@ -71,11 +98,45 @@
                WHEN USE-TIMSORT
                    PERFORM TIMSORT
            END-EVALUATE
-           MOVE FUNCTION CURRENT-DATE TO END-TIME
-           COMPUTE ELAPSED-TIME = END-TIME - START-TIME
+           PERFORM CAPTURE-CURRENT-TIME
+           MOVE TIME-HUNDREDTHS TO END-TIME
+           IF END-TIME >= START-TIME
+               COMPUTE ELAPSED-TIME = END-TIME - START-TIME
+           ELSE
+               COMPUTE ELAPSED-TIME = (8640000 - START-TIME) + END-TIME
+           END-IF
            PERFORM OUTPUT-RESULTS
+           PERFORM LOG-AUDIT-ENTRY
            GOBACK.
 
+       LOG-AUDIT-ENTRY.
+           EVALUATE TRUE
+               WHEN USE-QUICKSORT
+                   MOVE "QUICKSORT" TO AUDIT-OPER
+               WHEN USE-HEAPSORT
+                   MOVE "HEAPSORT" TO AUDIT-OPER
+               WHEN USE-MERGESORT
+                   MOVE "MERGESORT" TO AUDIT-OPER
+               WHEN USE-TIMSORT
+                   MOVE "TIMSORT" TO AUDIT-OPER
+           END-EVALUATE
+           MOVE SPACES TO AUDIT-DETAIL-LINE
+           STRING "SZ=" ARRAY-SIZE " CMP=" COMP-COUNT
+               " SWP=" SWAP-COUNT
+               DELIMITED BY SIZE INTO AUDIT-DETAIL-LINE
+           CALL "AUDIT-LOGGER" USING AUDIT-PROG AUDIT-OPER
+               AUDIT-DETAIL-LINE.
+
+       CAPTURE-CURRENT-TIME.
+           MOVE FUNCTION CURRENT-DATE TO TIME-STAMP
+           MOVE TIME-STAMP(9:2) TO TIME-HH
+           MOVE TIME-STAMP(11:2) TO TIME-MM
+           MOVE TIME-STAMP(13:2) TO TIME-SS
+           MOVE TIME-STAMP(15:2) TO TIME-HS
+           COMPUTE TIME-HUNDREDTHS =
+               (TIME-HH * 360000) + (TIME-MM * 6000) +
+               (TIME-SS * 100) + TIME-HS.
+
        QUICKSORT-ENTRY.
            MOVE 1 TO LOW-BOUND(1)
            MOVE ARRAY-SIZE TO HIGH-BOUND(1)
@@ -85,10 +146,11 @@
        QUICKSORT.
            MOVE LOW-BOUND(STACK-TOP) TO I
            MOVE HIGH-BOUND(STACK-TOP) TO J
+           MOVE J TO PARTITION-HIGH
            SUBTRACT 1 FROM STACK-TOP
            IF I < J
                PERFORM PARTITION
-               IF PARTITION-IDX - I > J - PARTITION-IDX
+               IF PARTITION-IDX - I > PARTITION-HIGH - PARTITION-IDX
                    PERFORM PUSH-LEFT-PARTITION
                    PERFORM PUSH-RIGHT-PARTITION
                ELSE
@@ -98,102 +160,174 @@
            END-IF.
 
        PARTITION.
-           MOVE INPUT-ARRAY(J) TO PIVOT
+           MOVE INPUT-ARRAY(PARTITION-HIGH) TO PIVOT
            MOVE I TO K
-           PERFORM VARYING J FROM I BY 1 UNTIL J > HIGH-BOUND(STACK-TOP)
+           PERFORM VARYING J FROM I BY 1
+           UNTIL J > PARTITION-HIGH - 1
                ADD 1 TO COMPARISONS
                IF INPUT-ARRAY(J) <= PIVOT
-                   PERFORM SWAP-ELEMENTS
+                   PERFORM SWAP-PARTITION-ELEMENTS
                    ADD 1 TO K
                END-IF
            END-PERFORM
+           MOVE PARTITION-HIGH TO J
+           PERFORM SWAP-PARTITION-ELEMENTS
            MOVE K TO PARTITION-IDX.
 
        HEAPSORT.
            PERFORM BUILD-MAX-HEAP
            PERFORM VARYING I FROM ARRAY-SIZE BY -1 UNTIL I <= 1
-               PERFORM SWAP-WITH-ROOT
+               MOVE 1 TO J
+               PERFORM SWAP-ELEMENTS
                SUBTRACT 1 FROM HEAP-SIZE
+               MOVE 1 TO HEAP-NODE
                PERFORM HEAPIFY
            END-PERFORM.
 
        BUILD-MAX-HEAP.
            MOVE ARRAY-SIZE TO HEAP-SIZE
-           PERFORM VARYING I FROM HEAP-SIZE / 2 BY -1 
-           UNTIL I <= 1
+           COMPUTE PARENT-IDX = HEAP-SIZE / 2
+           PERFORM VARYING I FROM PARENT-IDX BY -1
+           UNTIL I < 1
+               MOVE I TO HEAP-NODE
                PERFORM HEAPIFY
            END-PERFORM.
 
        HEAPIFY.
-           COMPUTE LEFT-CHILD = 2 * I
-           COMPUTE RIGHT-CHILD = 2 * I + 1
-           MOVE I TO LARGEST
-           IF LEFT-CHILD <= HEAP-SIZE AND 
-              INPUT-ARRAY(LEFT-CHILD) > INPUT-ARRAY(LARGEST)
-               MOVE LEFT-CHILD TO LARGEST
+           COMPUTE LEFT-CHILD = 2 * HEAP-NODE
+           COMPUTE RIGHT-CHILD = 2 * HEAP-NODE + 1
+           MOVE HEAP-NODE TO LARGEST
+           IF LEFT-CHILD <= HEAP-SIZE
+               ADD 1 TO COMPARISONS
+               IF INPUT-ARRAY(LEFT-CHILD) > INPUT-ARRAY(LARGEST)
+                   MOVE LEFT-CHILD TO LARGEST
+               END-IF
            END-IF
-           IF RIGHT-CHILD <= HEAP-SIZE AND 
-              INPUT-ARRAY(RIGHT-CHILD) > INPUT-ARRAY(LARGEST)
-               MOVE RIGHT-CHILD TO LARGEST
+           IF RIGHT-CHILD <= HEAP-SIZE
+               ADD 1 TO COMPARISONS
+               IF INPUT-ARRAY(RIGHT-CHILD) > INPUT-ARRAY(LARGEST)
+                   MOVE RIGHT-CHILD TO LARGEST
+               END-IF
            END-IF
-           IF LARGEST NOT = I
-               PERFORM SWAP-ELEMENTS
-               MOVE LARGEST TO I
+           IF LARGEST NOT = HEAP-NODE
+               PERFORM SWAP-HEAP-ELEMENTS
+               MOVE LARGEST TO HEAP-NODE
                PERFORM HEAPIFY
            END-IF.
 
+       SWAP-HEAP-ELEMENTS.
+           MOVE INPUT-ARRAY(HEAP-NODE) TO TEMP-VAL
+           MOVE INPUT-ARRAY(LARGEST) TO INPUT-ARRAY(HEAP-NODE)
+           MOVE TEMP-VAL TO INPUT-ARRAY(LARGEST)
+           ADD 1 TO SWAPS.
+
        MERGESORT-ENTRY.
-           MOVE 1 TO I
-           MOVE ARRAY-SIZE TO J
-           PERFORM MERGESORT.
+           MOVE 1 TO RUN-WIDTH
+           PERFORM MERGE-ALL-PASSES.
 
-       MERGESORT.
-           IF I < J
-               COMPUTE MID-POINT = (I + J) / 2
-               MOVE I TO LEFT-POS
-               MOVE MID-POINT TO RIGHT-POS
-               PERFORM MERGESORT
-               ADD 1 TO MID-POINT
-               MOVE MID-POINT TO LEFT-POS
-               MOVE J TO RIGHT-POS
-               PERFORM MERGESORT
-               PERFORM MERGE-ARRAYS
-           END-IF.
+       MERGE-RUNS.
+           MOVE RUN-SIZE TO RUN-WIDTH
+           PERFORM MERGE-ALL-PASSES.
+
+       MERGE-ALL-PASSES.
+           PERFORM MERGE-PASS UNTIL RUN-WIDTH >= ARRAY-SIZE.
+
+       MERGE-PASS.
+           COMPUTE STEP-SIZE = RUN-WIDTH * 2
+           PERFORM VARYING MERGE-LEFT FROM 1 BY STEP-SIZE
+           UNTIL MERGE-LEFT > ARRAY-SIZE
+               COMPUTE MERGE-MID = MERGE-LEFT + RUN-WIDTH - 1
+               IF MERGE-MID > ARRAY-SIZE
+                   MOVE ARRAY-SIZE TO MERGE-MID
+               END-IF
+               COMPUTE MERGE-RIGHT = MERGE-LEFT + STEP-SIZE - 1
+               IF MERGE-RIGHT > ARRAY-SIZE
+                   MOVE ARRAY-SIZE TO MERGE-RIGHT
+               END-IF
+               IF MERGE-MID < MERGE-RIGHT
+                   PERFORM MERGE-ARRAYS
+               END-IF
+           END-PERFORM
+           COMPUTE RUN-WIDTH = RUN-WIDTH * 2.
 
        MERGE-ARRAYS.
-           MOVE I TO LEFT-POS
-           COMPUTE MID-POINT = (I + J) / 2
+           MOVE MERGE-LEFT TO LEFT-POS
+           COMPUTE MID-POINT = MERGE-MID + 1
            MOVE MID-POINT TO RIGHT-POS
-           MOVE I TO MERGE-POS
-           PERFORM UNTIL LEFT-POS > MID-POINT OR 
-                         RIGHT-POS > J
+           MOVE MERGE-LEFT TO MERGE-POS
+           PERFORM UNTIL LEFT-POS > MERGE-MID OR
+                         RIGHT-POS > MERGE-RIGHT
                ADD 1 TO COMPARISONS
                IF INPUT-ARRAY(LEFT-POS) <= INPUT-ARRAY(RIGHT-POS)
-                   MOVE INPUT-ARRAY(LEFT-POS) TO 
+                   MOVE INPUT-ARRAY(LEFT-POS) TO
                         TEMP-ARRAY(MERGE-POS)
                    ADD 1 TO LEFT-POS
                ELSE
-                   MOVE INPUT-ARRAY(RIGHT-POS) TO 
+                   MOVE INPUT-ARRAY(RIGHT-POS) TO
                         TEMP-ARRAY(MERGE-POS)
                    ADD 1 TO RIGHT-POS
                END-IF
                ADD 1 TO MERGE-POS
+           END-PERFORM
+           PERFORM UNTIL LEFT-POS > MERGE-MID
+               MOVE INPUT-ARRAY(LEFT-POS) TO TEMP-ARRAY(MERGE-POS)
+               ADD 1 TO LEFT-POS
+               ADD 1 TO MERGE-POS
+           END-PERFORM
+           PERFORM UNTIL RIGHT-POS > MERGE-RIGHT
+               MOVE INPUT-ARRAY(RIGHT-POS) TO TEMP-ARRAY(MERGE-POS)
+               ADD 1 TO RIGHT-POS
+               ADD 1 TO MERGE-POS
+           END-PERFORM
+           PERFORM VARYING MERGE-POS FROM MERGE-LEFT BY 1
+           UNTIL MERGE-POS > MERGE-RIGHT
+               MOVE TEMP-ARRAY(MERGE-POS) TO INPUT-ARRAY(MERGE-POS)
            END-PERFORM.
 
        TIMSORT.
-           MOVE 32 TO K
+           MOVE RUN-SIZE TO K
            PERFORM VARYING I FROM 1 BY K UNTIL I > ARRAY-SIZE
                COMPUTE J = FUNCTION MIN(I + K - 1, ARRAY-SIZE)
                PERFORM INSERTION-SORT
            END-PERFORM
            PERFORM MERGE-RUNS.
 
+       INSERTION-SORT.
+           COMPUTE INS-START = I + 1
+           PERFORM VARYING INS-I FROM INS-START BY 1 UNTIL INS-I > J
+               MOVE INPUT-ARRAY(INS-I) TO INS-KEY
+               MOVE INS-I TO INS-J
+               MOVE 0 TO INS-DONE-FLAG
+               PERFORM SHIFT-INSERTION-ELEMENTS
+                   UNTIL INS-DONE-FLAG = 1
+               MOVE INS-KEY TO INPUT-ARRAY(INS-J)
+           END-PERFORM.
+
+       SHIFT-INSERTION-ELEMENTS.
+           IF INS-J > I
+               ADD 1 TO COMPARISONS
+               IF INPUT-ARRAY(INS-J - 1) > INS-KEY
+                   MOVE INPUT-ARRAY(INS-J - 1) TO INPUT-ARRAY(INS-J)
+                   SUBTRACT 1 FROM INS-J
+               ELSE
+                   MOVE 1 TO INS-DONE-FLAG
+               END-IF
+           ELSE
+               MOVE 1 TO INS-DONE-FLAG
+           END-IF.
+
        SWAP-ELEMENTS.
            MOVE INPUT-ARRAY(I) TO TEMP-VAL
            MOVE INPUT-ARRAY(J) TO INPUT-ARRAY(I)
            MOVE TEMP-VAL TO INPUT-ARRAY(J)
            ADD 1 TO SWAPS.
 
+       SWAP-PARTITION-ELEMENTS.
+           MOVE INPUT-ARRAY(K) TO TEMP-VAL
+           MOVE INPUT-ARRAY(J) TO INPUT-ARRAY(K)
+           MOVE TEMP-VAL TO INPUT-ARRAY(J)
+           ADD 1 TO SWAPS.
+
        PUSH-LEFT-PARTITION.
            ADD 1 TO STACK-TOP
            MOVE I TO LOW-BOUND(STACK-TOP)
@@ -202,9 +336,9 @@
        PUSH-RIGHT-PARTITION.
            ADD 1 TO STACK-TOP
            COMPUTE LOW-BOUND(STACK-TOP) = PARTITION-IDX + 1
-           MOVE J TO HIGH-BOUND(STACK-TOP).
+           MOVE PARTITION-HIGH TO HIGH-BOUND(STACK-TOP).
 
        OUTPUT-RESULTS.
            MOVE COMPARISONS TO COMP-COUNT
            MOVE SWAPS TO SWAP-COUNT
-           MOVE ELAPSED-TIME TO SORT-TIME.
\ No newline at end of file
+           MOVE ELAPSED-TIME TO SORT-TIME.
