@@ -9,59 +9,122 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 TEMP-STORAGE.
+          05 MINOR-DIMENSION      PIC 9(2).
+          05 SINGULAR-FOUND-FLAG  PIC 9(1).
           05 MINOR-MATRIX.
-             10 ROW OCCURS 2 TIMES.
-                15 COL OCCURS 2 TIMES PIC S9(4)V99.
-          05 COFACTOR    PIC S9(8)V99.
-          05 I           PIC 9(2).
-          05 J           PIC 9(2).
-          05 K           PIC 9(2).
-          05 L           PIC 9(2).
-          05 ROW-SKIP    PIC 9(2).
-          05 COL-SKIP    PIC 9(2).
+             10 MN-ROW OCCURS 1 TO 10 TIMES
+                DEPENDING ON MINOR-DIMENSION.
+                15 MN-COL OCCURS 1 TO 10 TIMES
+                   DEPENDING ON MINOR-DIMENSION
+                   PIC S9(9)V9(4) COMP-3.
+          05 GE-MATRIX.
+             10 GE-ROW OCCURS 1 TO 10 TIMES
+                DEPENDING ON MINOR-DIMENSION.
+                15 GE-COL OCCURS 1 TO 10 TIMES
+                   DEPENDING ON MINOR-DIMENSION
+                   PIC S9(14)V9(6) COMP-3.
+          05 MINOR-DETERMINANT    PIC S9(12)V9(4).
+          05 PIVOT-ROW            PIC 9(2).
+          05 PIVOT-FACTOR         PIC S9(14)V9(6) COMP-3.
+          05 SWAP-TEMP            PIC S9(14)V9(6) COMP-3.
+          05 COFACTOR-SIGN        PIC S9(1).
+          05 I                    PIC 9(2).
+          05 J                    PIC 9(2).
+          05 K                    PIC 9(2).
+          05 L                    PIC 9(2).
+          05 ROW-SKIP             PIC 9(2).
+          05 COL-SKIP             PIC 9(2).
+          05 GE-PVT               PIC 9(2).
+          05 GE-R                 PIC 9(2).
+          05 GE-C                 PIC 9(2).
+
+       01 AUDIT-VARS.
+          05 AUDIT-PROG           PIC X(20) VALUE "MATRIX-OPERATIONS".
+          05 AUDIT-OPER           PIC X(20) VALUE "DETERMINANT".
+          05 AUDIT-DETAIL-LINE    PIC X(40) VALUE SPACES.
+          05 EDIT-MATRIX-DETERMINANT PIC -(12)9.9999.
 
        LINKAGE SECTION.
+       01 MATRIX-DIMENSION PIC 9(2).
        01 INPUT-MATRIX.
-          05 ROW OCCURS 3 TIMES.
-             10 COL OCCURS 3 TIMES PIC S9(4)V99.
+          05 IN-ROW OCCURS 1 TO 10 TIMES
+             DEPENDING ON MATRIX-DIMENSION.
+             10 IN-COL OCCURS 1 TO 10 TIMES
+                DEPENDING ON MATRIX-DIMENSION
+                PIC S9(9)V9(4) COMP-3.
        01 OUTPUT-MATRIX.
-          05 ROW OCCURS 3 TIMES.
-             10 COL OCCURS 3 TIMES PIC S9(4)V99.
+          05 OUT-ROW OCCURS 1 TO 10 TIMES
+             DEPENDING ON MATRIX-DIMENSION.
+             10 OUT-COL OCCURS 1 TO 10 TIMES
+                DEPENDING ON MATRIX-DIMENSION
+                PIC S9(9)V9(4) COMP-3.
+       01 MATRIX-DETERMINANT PIC S9(12)V9(4).
+       01 MATRIX-SINGULAR-FLAG PIC 9(1).
+          88 MATRIX-IS-SINGULAR   VALUE 1.
+          88 MATRIX-NOT-SINGULAR  VALUE 0.
 
-       PROCEDURE DIVISION USING INPUT-MATRIX OUTPUT-MATRIX.
+       PROCEDURE DIVISION USING MATRIX-DIMENSION
+                                 INPUT-MATRIX OUTPUT-MATRIX
+                                 MATRIX-DETERMINANT MATRIX-SINGULAR-FLAG.
        MAIN-PROCEDURE.
-           PERFORM CALCULATE-ADJOINT
+           IF MATRIX-DIMENSION = 1
+               MOVE 1 TO OUT-COL(1,1)
+           ELSE
+               PERFORM CALCULATE-ADJOINT
+           END-IF
+           PERFORM CALCULATE-FULL-DETERMINANT
+           MOVE MATRIX-DETERMINANT TO EDIT-MATRIX-DETERMINANT
+           MOVE SPACES TO AUDIT-DETAIL-LINE
+           STRING "DIM=" MATRIX-DIMENSION " DET="
+               EDIT-MATRIX-DETERMINANT " SINGULAR=" MATRIX-SINGULAR-FLAG
+               DELIMITED BY SIZE INTO AUDIT-DETAIL-LINE
+           CALL "AUDIT-LOGGER" USING AUDIT-PROG AUDIT-OPER
+               AUDIT-DETAIL-LINE
            GOBACK.
 
+       CALCULATE-FULL-DETERMINANT.
+           MOVE MATRIX-DIMENSION TO MINOR-DIMENSION
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MATRIX-DIMENSION
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > MATRIX-DIMENSION
+                   MOVE IN-COL(I,J) TO MN-COL(I,J)
+               END-PERFORM
+           END-PERFORM
+           PERFORM CALCULATE-MINOR-DETERMINANT
+           MOVE MINOR-DETERMINANT TO MATRIX-DETERMINANT
+           IF SINGULAR-FOUND-FLAG = 1
+               SET MATRIX-IS-SINGULAR TO TRUE
+           ELSE
+               SET MATRIX-NOT-SINGULAR TO TRUE
+           END-IF.
+
        CALCULATE-ADJOINT.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
+           COMPUTE MINOR-DIMENSION = MATRIX-DIMENSION - 1
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MATRIX-DIMENSION
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > MATRIX-DIMENSION
                    PERFORM GET-MINOR-MATRIX
                    PERFORM CALCULATE-MINOR-DETERMINANT
-                   COMPUTE COFACTOR = FUNCTION MOD(I + J, 2)
-                   IF COFACTOR = 1
-                       COMPUTE COFACTOR = -1
+                   COMPUTE COFACTOR-SIGN = FUNCTION MOD(I + J, 2)
+                   IF COFACTOR-SIGN = 1
+                       COMPUTE COFACTOR-SIGN = -1
                    ELSE
-                       COMPUTE COFACTOR = 1
+                       COMPUTE COFACTOR-SIGN = 1
                    END-IF
-                   COMPUTE OUTPUT-MATRIX(J,I) = 
-                       COFACTOR * MINOR-MATRIX(1,1) * 
-                       MINOR-MATRIX(2,2) -
-                       COFACTOR * MINOR-MATRIX(1,2) * 
-                       MINOR-MATRIX(2,1)
+                   COMPUTE OUT-COL(J,I) =
+                       COFACTOR-SIGN * MINOR-DETERMINANT
                END-PERFORM
            END-PERFORM.
 
        GET-MINOR-MATRIX.
            MOVE 1 TO K
-           PERFORM VARYING ROW-SKIP FROM 1 BY 1 UNTIL ROW-SKIP > 3
+           PERFORM VARYING ROW-SKIP FROM 1 BY 1
+           UNTIL ROW-SKIP > MATRIX-DIMENSION
                IF ROW-SKIP NOT = I
                    MOVE 1 TO L
-                   PERFORM VARYING COL-SKIP FROM 1 BY 1 
-                   UNTIL COL-SKIP > 3
+                   PERFORM VARYING COL-SKIP FROM 1 BY 1
+                   UNTIL COL-SKIP > MATRIX-DIMENSION
                        IF COL-SKIP NOT = J
-                           MOVE INPUT-MATRIX(ROW-SKIP,COL-SKIP) 
-                           TO MINOR-MATRIX(K,L)
+                           MOVE IN-COL(ROW-SKIP,COL-SKIP)
+                               TO MN-COL(K,L)
                            ADD 1 TO L
                        END-IF
                    END-PERFORM
@@ -70,6 +133,69 @@
            END-PERFORM.
 
        CALCULATE-MINOR-DETERMINANT.
-           COMPUTE COFACTOR = 
-               MINOR-MATRIX(1,1) * MINOR-MATRIX(2,2) -
-               MINOR-MATRIX(1,2) * MINOR-MATRIX(2,1).
\ No newline at end of file
+           IF MINOR-DIMENSION = 0
+               MOVE 1 TO MINOR-DETERMINANT
+           ELSE
+               PERFORM COPY-MINOR-TO-GE
+               MOVE 1 TO MINOR-DETERMINANT
+               MOVE 0 TO SINGULAR-FOUND-FLAG
+               PERFORM VARYING GE-PVT FROM 1 BY 1
+               UNTIL GE-PVT > MINOR-DIMENSION OR
+                     SINGULAR-FOUND-FLAG = 1
+                   PERFORM FIND-PIVOT-ROW
+                   IF SINGULAR-FOUND-FLAG = 1
+                       MOVE 0 TO MINOR-DETERMINANT
+                   ELSE
+                       IF PIVOT-ROW NOT = GE-PVT
+                           PERFORM SWAP-GE-ROWS
+                           COMPUTE MINOR-DETERMINANT =
+                               MINOR-DETERMINANT * -1
+                       END-IF
+                       PERFORM ELIMINATE-BELOW-PIVOT
+                       COMPUTE MINOR-DETERMINANT =
+                           MINOR-DETERMINANT * GE-COL(GE-PVT,GE-PVT)
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       COPY-MINOR-TO-GE.
+           PERFORM VARYING GE-R FROM 1 BY 1 UNTIL GE-R > MINOR-DIMENSION
+               PERFORM VARYING GE-C FROM 1 BY 1
+               UNTIL GE-C > MINOR-DIMENSION
+                   MOVE MN-COL(GE-R,GE-C) TO GE-COL(GE-R,GE-C)
+               END-PERFORM
+           END-PERFORM.
+
+       FIND-PIVOT-ROW.
+           MOVE 0 TO PIVOT-ROW
+           PERFORM VARYING GE-R FROM GE-PVT BY 1
+           UNTIL GE-R > MINOR-DIMENSION
+               IF PIVOT-ROW = 0 AND GE-COL(GE-R,GE-PVT) NOT = 0
+                   MOVE GE-R TO PIVOT-ROW
+               END-IF
+           END-PERFORM
+           IF PIVOT-ROW = 0
+               MOVE 1 TO SINGULAR-FOUND-FLAG
+           END-IF.
+
+       SWAP-GE-ROWS.
+           PERFORM VARYING GE-C FROM 1 BY 1 UNTIL GE-C > MINOR-DIMENSION
+               MOVE GE-COL(GE-PVT,GE-C) TO SWAP-TEMP
+               MOVE GE-COL(PIVOT-ROW,GE-C) TO GE-COL(GE-PVT,GE-C)
+               MOVE SWAP-TEMP TO GE-COL(PIVOT-ROW,GE-C)
+           END-PERFORM.
+
+       ELIMINATE-BELOW-PIVOT.
+           PERFORM VARYING GE-R FROM GE-PVT BY 1
+           UNTIL GE-R > MINOR-DIMENSION
+               IF GE-R NOT = GE-PVT
+                   COMPUTE PIVOT-FACTOR =
+                       GE-COL(GE-R,GE-PVT) / GE-COL(GE-PVT,GE-PVT)
+                   PERFORM VARYING GE-C FROM GE-PVT BY 1
+                   UNTIL GE-C > MINOR-DIMENSION
+                       COMPUTE GE-COL(GE-R,GE-C) =
+                           GE-COL(GE-R,GE-C) -
+                           (PIVOT-FACTOR * GE-COL(GE-PVT,GE-C))
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
