@@ -6,10 +6,44 @@
        SPECIAL-NAMES.
            CONSOLE IS DISPLAY-DEVICE.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "PARCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+           SELECT CAPACITY-REPORT-FILE ASSIGN TO "PARCAP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CAPACITY-REPORT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-CHUNK  PIC 9(4).
+           05  CKPT-OUTPUT-DATA OCCURS 1000 TIMES PIC S9(9)V99.
+
+       FD  CAPACITY-REPORT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CAPACITY-REPORT-RECORD.
+           05  CR-THREAD-NUMBER  PIC 9(2).
+           05  CR-START-INDEX    PIC 9(4).
+           05  CR-END-INDEX      PIC 9(4).
+           05  CR-ELEMENT-COUNT  PIC 9(4).
+
        WORKING-STORAGE SECTION.
+       01 CHECKPOINT-VARS.
+          05 CHECKPOINT-FILE-STATUS PIC X(2) VALUE SPACES.
+          05 START-CHUNK            PIC 9(4) VALUE 1.
+
+       01 CAPACITY-REPORT-VARS.
+          05 CAPACITY-REPORT-STATUS PIC X(2) VALUE SPACES.
+          05 CAP-START-IDX          PIC 9(4).
+          05 CAP-END-IDX            PIC 9(4).
+
        01 SYNC-CONTROL.
-          05 THREAD-COUNT     PIC 9(2) VALUE 4.
           05 ACTIVE-THREADS   PIC 9(2) VALUE 0.
           05 MUTEX-STATUS     PIC 9(1) VALUE 0.
              88 MUTEX-LOCKED    VALUE 1.
@@ -36,17 +70,17 @@
           05 END-IDX         PIC 9(4).
           05 TEMP-RESULT     PIC S9(9)V99.
 
+       01 AUDIT-VARS.
+          05 AUDIT-PROG           PIC X(20) VALUE "PARALLEL-OPERATIONS".
+          05 AUDIT-OPER           PIC X(20).
+          05 AUDIT-DETAIL-LINE    PIC X(40) VALUE SPACES.
+
        LINKAGE SECTION.
-       01 INPUT-PARAMS.
-          05 OPERATION-TYPE  PIC 9(1).
-             88 OP-MAP       VALUE 1.
-             88 OP-REDUCE    VALUE 2.
-             88 OP-FILTER    VALUE 3.
-          05 DATA-SIZE      PIC 9(4).
-          05 INPUT-DATA     OCCURS 1000 TIMES PIC S9(9)V99.
+       COPY "parparm.cpy".
+       01 INPUT-DATA        OCCURS 1000 TIMES PIC S9(9)V99.
        01 OUTPUT-DATA       OCCURS 1000 TIMES PIC S9(9)V99.
 
-       PROCEDURE DIVISION USING INPUT-PARAMS OUTPUT-DATA.
+       PROCEDURE DIVISION USING INPUT-PARAMS INPUT-DATA OUTPUT-DATA.
        MAIN-PROCEDURE.
            PERFORM INITIALIZE-PARALLEL
            EVALUATE TRUE
@@ -58,17 +92,97 @@
                    PERFORM PARALLEL-FILTER
            END-EVALUATE
            PERFORM CLEANUP-PARALLEL
+           PERFORM LOG-AUDIT-ENTRY
            GOBACK.
 
+       LOG-AUDIT-ENTRY.
+           EVALUATE TRUE
+               WHEN OP-MAP
+                   MOVE "MAP" TO AUDIT-OPER
+               WHEN OP-REDUCE
+                   MOVE "REDUCE" TO AUDIT-OPER
+               WHEN OP-FILTER
+                   MOVE "FILTER" TO AUDIT-OPER
+           END-EVALUATE
+           MOVE SPACES TO AUDIT-DETAIL-LINE
+           STRING "SIZE=" DATA-SIZE " THREADS=" THREAD-COUNT
+               " FILTERED=" FILTERED-COUNT
+               DELIMITED BY SIZE INTO AUDIT-DETAIL-LINE
+           CALL "AUDIT-LOGGER" USING AUDIT-PROG AUDIT-OPER
+               AUDIT-DETAIL-LINE.
+
        INITIALIZE-PARALLEL.
+           IF DATA-SIZE > 1000
+               DISPLAY "PARALLEL-OPERATIONS: DATA-SIZE " DATA-SIZE
+                   " EXCEEDS TABLE CAPACITY 1000 - TRUNCATING"
+               MOVE 1000 TO DATA-SIZE
+           END-IF
+           IF THREAD-COUNT = 0 OR THREAD-COUNT > 10
+               MOVE 4 TO THREAD-COUNT
+           END-IF
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > THREAD-COUNT
                SET THREAD-IDLE(I) TO TRUE
                COMPUTE CHUNK-SIZE = DATA-SIZE / THREAD-COUNT
            END-PERFORM
-           SET MUTEX-UNLOCKED TO TRUE.
+           SET MUTEX-UNLOCKED TO TRUE
+           PERFORM REPORT-CHUNK-BOUNDARIES
+           PERFORM LOAD-CHECKPOINT.
 
-       PARALLEL-MAP.
+       REPORT-CHUNK-BOUNDARIES.
+           OPEN EXTEND CAPACITY-REPORT-FILE
+           IF CAPACITY-REPORT-STATUS = "35"
+               OPEN OUTPUT CAPACITY-REPORT-FILE
+           END-IF
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > THREAD-COUNT
+               COMPUTE CAP-START-IDX = ((I - 1) * CHUNK-SIZE) + 1
+               IF I = THREAD-COUNT
+                   MOVE DATA-SIZE TO CAP-END-IDX
+               ELSE
+                   COMPUTE CAP-END-IDX = I * CHUNK-SIZE
+               END-IF
+               MOVE I TO CR-THREAD-NUMBER
+               MOVE CAP-START-IDX TO CR-START-INDEX
+               MOVE CAP-END-IDX TO CR-END-INDEX
+               COMPUTE CR-ELEMENT-COUNT =
+                   CAP-END-IDX - CAP-START-IDX + 1
+               WRITE CAPACITY-REPORT-RECORD
+           END-PERFORM
+           CLOSE CAPACITY-REPORT-FILE.
+
+       LOAD-CHECKPOINT.
+           MOVE 1 TO START-CHUNK
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE START-CHUNK = CKPT-LAST-CHUNK + 1
+                       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 1000
+                           MOVE CKPT-OUTPUT-DATA(I) TO OUTPUT-DATA(I)
+                       END-PERFORM
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           MOVE I TO CKPT-LAST-CHUNK
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 1000
+               MOVE OUTPUT-DATA(J) TO CKPT-OUTPUT-DATA(J)
+           END-PERFORM
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           MOVE 0 TO CKPT-LAST-CHUNK
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       PARALLEL-MAP.
+           PERFORM VARYING I FROM START-CHUNK BY 1
+           UNTIL I > THREAD-COUNT
                COMPUTE START-IDX = ((I - 1) * CHUNK-SIZE) + 1
                IF I = THREAD-COUNT
                    MOVE DATA-SIZE TO END-IDX
@@ -76,8 +190,10 @@
                    COMPUTE END-IDX = I * CHUNK-SIZE
                END-IF
                PERFORM PROCESS-CHUNK
+               PERFORM SAVE-CHECKPOINT
            END-PERFORM
-           PERFORM WAIT-FOR-COMPLETION.
+           PERFORM WAIT-FOR-COMPLETION
+           PERFORM CLEAR-CHECKPOINT.
 
        PARALLEL-REDUCE.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > DATA-SIZE
@@ -86,14 +202,16 @@
            PERFORM PARALLEL-MAP
            MOVE 0 TO TEMP-RESULT
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > DATA-SIZE
-               ADD DATA-BLOCK(I) TO TEMP-RESULT
+               ADD DATA-VALUE(I) TO TEMP-RESULT
            END-PERFORM
            MOVE TEMP-RESULT TO OUTPUT-DATA(1).
 
        PARALLEL-FILTER.
+           MOVE 0 TO FILTERED-COUNT
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > DATA-SIZE
                IF INPUT-DATA(I) > 0
-                   PERFORM ATOMIC-ADD
+                   ADD 1 TO FILTERED-COUNT
+                   MOVE INPUT-DATA(I) TO OUTPUT-DATA(FILTERED-COUNT)
                END-IF
            END-PERFORM.
 
@@ -104,16 +222,9 @@
                SET DATA-READY(J) TO TRUE
            END-PERFORM.
 
-       ATOMIC-ADD.
-           PERFORM UNTIL MUTEX-UNLOCKED
-               CONTINUE
-           END-PERFORM
-           SET MUTEX-LOCKED TO TRUE
-           COMPUTE TEMP-RESULT = TEMP-RESULT + INPUT-DATA(I)
-           SET MUTEX-UNLOCKED TO TRUE.
-
        WAIT-FOR-COMPLETION.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > DATA-SIZE
+           COMPUTE START-IDX = ((START-CHUNK - 1) * CHUNK-SIZE) + 1
+           PERFORM VARYING I FROM START-IDX BY 1 UNTIL I > DATA-SIZE
                PERFORM UNTIL DATA-READY(I)
                    CONTINUE
                END-PERFORM
@@ -123,4 +234,4 @@
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > THREAD-COUNT
                SET THREAD-IDLE(I) TO TRUE
            END-PERFORM
-           SET MUTEX-UNLOCKED TO TRUE.
\ No newline at end of file
+           SET MUTEX-UNLOCKED TO TRUE.
