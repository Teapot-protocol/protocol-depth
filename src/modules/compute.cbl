@@ -8,13 +8,12 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 PI              PIC 9(3)V9(14) VALUE 3.14159265358979.
-       01 E               PIC 9(3)V9(14) VALUE 2.71828182845904.
-       
+       COPY "depthcns.cpy".
+
        01 TEMP-VARS.
           05 TEMP-SIN     PIC S9(3)V9(14).
           05 TEMP-COS     PIC S9(3)V9(14).
-          05 TEMP-RESULT  PIC S9(8)V9(14).
+          05 TEMP-RESULT  PIC S9(18)V9(4).
           05 FACTORIAL    PIC 9(10) VALUE 0.
           05 POWER        PIC S9(5)V9(14).
           05 TERM         PIC S9(3)V9(14).
@@ -22,6 +21,13 @@
           05 I            PIC 9(4).
           05 X            PIC S9(4)V9(14).
 
+       01 AUDIT-VARS.
+          05 AUDIT-PROG           PIC X(20) VALUE "COMPLEX-COMPUTATIONS".
+          05 AUDIT-OPER           PIC X(20).
+          05 AUDIT-DETAIL-LINE    PIC X(40) VALUE SPACES.
+          05 EDIT-INPUT-VALUE     PIC -(4)9.99.
+          05 EDIT-RESULT-VALUE    PIC -(8)9.99.
+
        LINKAGE SECTION.
        01 INPUT-VALUE     PIC S9(4)V99.
        01 OPERATION       PIC 9.
@@ -29,18 +35,66 @@
           88 CALC-STATS   VALUE 2.
           88 CALC-SERIES  VALUE 3.
        01 RESULT-VALUE    PIC S9(8)V99.
+       01 STATS-ARRAY     OCCURS 1000 TIMES PIC S9(9)V99.
+       01 STATS-COUNT     PIC 9(4).
+       COPY "statres.cpy".
+       COPY "bchctrl.cpy".
+       01 BATCH-INPUT        OCCURS 1000 TIMES PIC S9(4)V99.
+       01 BATCH-OUTPUT       OCCURS 1000 TIMES PIC S9(8)V99.
 
-       PROCEDURE DIVISION USING INPUT-VALUE OPERATION RESULT-VALUE.
+       PROCEDURE DIVISION USING INPUT-VALUE OPERATION RESULT-VALUE
+                                 STATS-ARRAY STATS-COUNT STATS-RESULT
+                                 BATCH-CONTROL BATCH-INPUT BATCH-OUTPUT.
        MAIN-PROCEDURE.
+           IF BATCH-MODE-ON
+               PERFORM BATCH-COMPUTATION
+           ELSE
+               EVALUATE TRUE
+                   WHEN CALC-FFT
+                       PERFORM FFT-COMPUTATION
+                   WHEN CALC-STATS
+                       PERFORM STATISTICAL-ANALYSIS
+                   WHEN CALC-SERIES
+                       PERFORM TAYLOR-SERIES
+               END-EVALUATE
+           END-IF
+           PERFORM LOG-AUDIT-ENTRY
+           GOBACK.
+
+       LOG-AUDIT-ENTRY.
            EVALUATE TRUE
                WHEN CALC-FFT
-                   PERFORM FFT-COMPUTATION
+                   MOVE "FFT" TO AUDIT-OPER
                WHEN CALC-STATS
-                   PERFORM STATISTICAL-ANALYSIS
+                   MOVE "STATS" TO AUDIT-OPER
                WHEN CALC-SERIES
-                   PERFORM TAYLOR-SERIES
+                   MOVE "SERIES" TO AUDIT-OPER
            END-EVALUATE
-           GOBACK.
+           MOVE SPACES TO AUDIT-DETAIL-LINE
+           IF BATCH-MODE-ON
+               STRING "BATCH COUNT=" BATCH-COUNT
+                   DELIMITED BY SIZE INTO AUDIT-DETAIL-LINE
+           ELSE
+               MOVE INPUT-VALUE TO EDIT-INPUT-VALUE
+               MOVE RESULT-VALUE TO EDIT-RESULT-VALUE
+               STRING "INPUT=" EDIT-INPUT-VALUE
+                   " RESULT=" EDIT-RESULT-VALUE
+                   DELIMITED BY SIZE INTO AUDIT-DETAIL-LINE
+           END-IF
+           CALL "AUDIT-LOGGER" USING AUDIT-PROG AUDIT-OPER
+               AUDIT-DETAIL-LINE.
+
+       BATCH-COMPUTATION.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > BATCH-COUNT
+               MOVE BATCH-INPUT(I) TO INPUT-VALUE
+               EVALUATE TRUE
+                   WHEN CALC-FFT
+                       PERFORM FFT-COMPUTATION
+                   WHEN CALC-SERIES
+                       PERFORM TAYLOR-SERIES
+               END-EVALUATE
+               MOVE RESULT-VALUE TO BATCH-OUTPUT(I)
+           END-PERFORM.
 
        FFT-COMPUTATION.
            MOVE INPUT-VALUE TO X
@@ -53,11 +107,28 @@
                            TEMP-COS * TEMP-COS).
 
        STATISTICAL-ANALYSIS.
-           COMPUTE RESULT-VALUE = 
-               FUNCTION RANDOM * INPUT-VALUE
-           COMPUTE RESULT-VALUE = 
-               RESULT-VALUE + 
-               FUNCTION SQRT(FUNCTION ABS(INPUT-VALUE)).
+           MOVE STATS-ARRAY(1) TO STATS-MINIMUM
+           MOVE STATS-ARRAY(1) TO STATS-MAXIMUM
+           MOVE 0 TO TEMP-RESULT
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > STATS-COUNT
+               ADD STATS-ARRAY(I) TO TEMP-RESULT
+               IF STATS-ARRAY(I) < STATS-MINIMUM
+                   MOVE STATS-ARRAY(I) TO STATS-MINIMUM
+               END-IF
+               IF STATS-ARRAY(I) > STATS-MAXIMUM
+                   MOVE STATS-ARRAY(I) TO STATS-MAXIMUM
+               END-IF
+           END-PERFORM
+           COMPUTE STATS-MEAN = TEMP-RESULT / STATS-COUNT
+           MOVE 0 TO TEMP-RESULT
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > STATS-COUNT
+               COMPUTE TEMP-RESULT = TEMP-RESULT +
+                   ((STATS-ARRAY(I) - STATS-MEAN) *
+                    (STATS-ARRAY(I) - STATS-MEAN))
+           END-PERFORM
+           COMPUTE STATS-VARIANCE = TEMP-RESULT / STATS-COUNT
+           COMPUTE STATS-STD-DEV = FUNCTION SQRT(STATS-VARIANCE)
+           MOVE STATS-MEAN TO RESULT-VALUE.
 
        TAYLOR-SERIES.
            MOVE 0 TO TEMP-RESULT
@@ -81,4 +152,4 @@
                PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
                    MULTIPLY I BY FACTORIAL
                END-PERFORM
-           END-IF.
\ No newline at end of file
+           END-IF.
