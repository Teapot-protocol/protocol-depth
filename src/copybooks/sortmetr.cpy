@@ -0,0 +1,4 @@
+       01 OUTPUT-METRICS.
+          05 COMP-COUNT     PIC 9(10).
+          05 SWAP-COUNT     PIC 9(10).
+          05 SORT-TIME      PIC 9(18).
