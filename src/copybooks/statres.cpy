@@ -0,0 +1,6 @@
+       01 STATS-RESULT.
+          05 STATS-MEAN      PIC S9(8)V9(4).
+          05 STATS-VARIANCE  PIC S9(8)V9(4).
+          05 STATS-STD-DEV   PIC S9(8)V9(4).
+          05 STATS-MINIMUM   PIC S9(9)V99.
+          05 STATS-MAXIMUM   PIC S9(9)V99.
