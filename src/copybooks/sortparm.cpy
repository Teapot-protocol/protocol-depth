@@ -0,0 +1,7 @@
+       01 SORT-PARAMS.
+          05 ALGORITHM-TYPE PIC 9(1).
+             88 USE-QUICKSORT  VALUE 1.
+             88 USE-HEAPSORT   VALUE 2.
+             88 USE-MERGESORT  VALUE 3.
+             88 USE-TIMSORT    VALUE 4.
+          05 ARRAY-SIZE     PIC 9(4).
