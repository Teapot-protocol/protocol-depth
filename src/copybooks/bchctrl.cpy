@@ -0,0 +1,5 @@
+       01 BATCH-CONTROL.
+          05 BATCH-MODE-FLAG PIC 9(1).
+             88 BATCH-MODE-ON   VALUE 1.
+             88 BATCH-MODE-OFF  VALUE 0.
+          05 BATCH-COUNT     PIC 9(4).
