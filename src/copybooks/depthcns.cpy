@@ -0,0 +1,2 @@
+       01 PI                 PIC 9(3)V9(14) VALUE 3.14159265358979.
+       01 E                  PIC 9(3)V9(14) VALUE 2.71828182845904.
