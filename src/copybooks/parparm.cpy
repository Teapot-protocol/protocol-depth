@@ -0,0 +1,8 @@
+       01 INPUT-PARAMS.
+          05 OPERATION-TYPE  PIC 9(1).
+             88 OP-MAP       VALUE 1.
+             88 OP-REDUCE    VALUE 2.
+             88 OP-FILTER    VALUE 3.
+          05 DATA-SIZE      PIC 9(4).
+          05 THREAD-COUNT   PIC 9(2).
+          05 FILTERED-COUNT PIC 9(4).
