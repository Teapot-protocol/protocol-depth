@@ -0,0 +1,56 @@
+//DEPTHRUN JOB (ACCTNO),'DEPTH BATCH RUN',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*
+//*        RUN DEPTH-MAIN AS A TWO-STEP BATCH JOB:
+//*          STEP020 - EXECUTE DEPTH-MAIN (APPENDS TO THE RUN REPORT)
+//*          STEP030 - COPY THE RUN REPORT TO SYSOUT FOR REVIEW
+//*        DEPTH-MAIN CHECKPOINTS ITS OWN PROGRESS THROUGH THE
+//*        MATRIX/PARALLEL/SORT/COMPUTE PHASES IN THE PHCKPT DATA
+//*        SET, SO IF STEP020 ABENDS MID-RUN, RESUBMITTING THIS JOB
+//*        WITH RESTART=STEP020 PICKS UP AT THE NEXT UNFINISHED
+//*        PHASE INSTEAD OF REPEATING COMPLETED WORK.
+//*        PARCKPT AND PHCKPT HOLD A SINGLE OVERWRITE-IN-PLACE
+//*        CHECKPOINT RECORD APIECE (OPEN OUTPUT REPLACES THE ONE
+//*        RECORD EACH SAVE), SO THEY RUN DISP=OLD RATHER THAN THE
+//*        MOD DISPOSITION USED BY THIS JOB'S APPEND-STYLE DATA SETS.
+//*        BOTH MUST BE ALLOCATED ONCE (EMPTY) BEFORE THE FIRST RUN OF
+//*        THIS JOB, E.G. VIA A ONE-TIME IEFBR14 DISP=(NEW,CATLG) STEP.
+//*
+//STEP020  EXEC PGM=DEPTHMAI
+//STEPLIB  DD DSN=&SYSUID..DEPTH.LOADLIB,DISP=SHR
+//MATRIXIN DD DSN=&SYSUID..DEPTH.MATRIXIN,DISP=SHR
+//TRANFILE DD DSN=&SYSUID..DEPTH.TRANFILE,DISP=SHR
+//CTLPARM  DD DSN=&SYSUID..DEPTH.CTLPARM,DISP=SHR
+//RUNRPT   DD DSN=&SYSUID..DEPTH.RUNRPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SORTHIST DD DSN=&SYSUID..DEPTH.SORTHIST,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=69,BLKSIZE=0)
+//PARCKPT  DD DSN=&SYSUID..DEPTH.PARCKPT,
+//             DISP=(OLD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=11004,BLKSIZE=0)
+//PARCAP   DD DSN=&SYSUID..DEPTH.PARCAP,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=14,BLKSIZE=0)
+//PHCKPT   DD DSN=&SYSUID..DEPTH.PHCKPT,
+//             DISP=(OLD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=1,BLKSIZE=0)
+//AUDITLOG DD DSN=&SYSUID..DEPTH.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=106,BLKSIZE=0)
+//EXTRACT  DD DSN=&SYSUID..DEPTH.EXTRACT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=16,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=IEBGENER,COND=(0,NE,STEP020)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=&SYSUID..DEPTH.RUNRPT,DISP=SHR
+//SYSUT2   DD SYSOUT=*
